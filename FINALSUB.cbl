@@ -26,8 +26,48 @@
               88 ST-IDXFILE-OK          VALUE 00 97.
               88 ST-IDXFILE-EOF         VALUE 10.
            03 WS-ID                   PIC S9(05) COMP-3.
-           03 WS-INDEX-0              PIC S9(02).
-           03 WS-INDEX-1              PIC S9(02).
+           03 WS-CMT-PTR              PIC 9(03).
+           03 WS-BAL-NEW              PIC S9(15).
+           03 WS-BAL-FROM             PIC -(15)9.
+           03 WS-BAL-TO               PIC -(15)9.
+           03 WS-EXC-FROM             PIC -(3)9.
+           03 WS-EXC-TO               PIC -(3)9.
+           03 WS-DATE-FROM            PIC 9(07).
+           03 WS-DATE-TO              PIC 9(07).
+           03 WS-DATE-WORK.
+              05 WS-DATE-NUM             PIC 9(07).
+           03 WS-DATE-BREAKDOWN REDEFINES WS-DATE-WORK.
+              05 WS-DT-CENT              PIC 9(01).
+              05 WS-DT-YY                PIC 9(02).
+              05 WS-DT-MM                PIC 9(02).
+              05 WS-DT-DD                PIC 9(02).
+           03 WS-YEAR-FULL            PIC 9(04).
+           03 WS-MAX-DAY              PIC 9(02).
+           03 WS-DATE-VALID-SW        PIC X(01).
+              88 DATE-IS-VALID           VALUE 'Y'.
+           03 WS-DAYS-TABLE-DATA.
+              05 FILLER PIC 9(02) VALUE 31.
+              05 FILLER PIC 9(02) VALUE 28.
+              05 FILLER PIC 9(02) VALUE 31.
+              05 FILLER PIC 9(02) VALUE 30.
+              05 FILLER PIC 9(02) VALUE 31.
+              05 FILLER PIC 9(02) VALUE 30.
+              05 FILLER PIC 9(02) VALUE 31.
+              05 FILLER PIC 9(02) VALUE 31.
+              05 FILLER PIC 9(02) VALUE 30.
+              05 FILLER PIC 9(02) VALUE 31.
+              05 FILLER PIC 9(02) VALUE 30.
+              05 FILLER PIC 9(02) VALUE 31.
+           03 WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-DATA.
+              05 WS-DAYS-IN-MONTH PIC 9(02) OCCURS 12 TIMES.
+           03 WS-EXC-VALID-SW         PIC X(01).
+              88 EXC-IS-VALID            VALUE 'Y'.
+           03 WS-EXC-UPDT-REJ-SW      PIC X(01).
+              88 EXC-UPDATE-REJECTED     VALUE 'Y'.
+           03 WS-EXC-IDX              PIC 9(02).
+           03 WS-EXC-FOUND-DESC       PIC X(30).
+           03 WS-EXC-LOOKUP           PIC 9(03).
+       COPY EXCTAB.
        LINKAGE SECTION.
        01 WS-SUB-AREA.
               07 WS-SUB-FUNC          PIC 9(01).
@@ -35,14 +75,18 @@
                  88 WS-SUB-WRITE           VALUE 2.
                  88 WS-SUB-DELETE          VALUE 3.
                  88 WS-SUB-UPDATE          VALUE 4.
+                 88 WS-SUB-POST            VALUE 5.
               07 WS-SUB-UID           PIC 9(05).
               07 WS-SUB-RC            PIC 9(02).
               07 WS-COMMENT-1         PIC X(09).
-              07 WS-COMMENT-2         PIC X(95).
+              07 WS-COMMENT-2         PIC X(200).
               07 WS-FNAME-FROM        PIC X(15).
               07 WS-FNAME-TO          PIC X(15).
               07 WS-LNAME-FROM        PIC X(15).
-              07 WS-LNAME-TO          PIC X(15).              
+              07 WS-LNAME-TO          PIC X(15).
+              07 WS-SUB-DATE          PIC 9(07).
+              07 WS-SUB-BALANCE       PIC S9(15).
+              07 WS-SUB-EXC           PIC S9(03).
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
@@ -74,76 +118,228 @@
            END-IF
            IF WS-SUB-UPDATE THEN PERFORM H240-UPDATE
            END-IF
+           IF WS-SUB-POST THEN PERFORM H250-POST
+           END-IF
            IF WS-SUB-WRITE THEN PERFORM H800-INVALID-KEY
            END-IF
            END-READ.
        H200-END. EXIT.
 
        H210-READ.
+           MOVE ST-IDXFILE TO WS-SUB-RC.
            MOVE "-read-rc:" TO WS-COMMENT-1
            MOVE "KAYIT BULUNDU." TO WS-COMMENT-2.
        H210-END. EXIT.
 
        H220-WRITE.
-           MOVE 948 TO  IDX-EXC.
-           MOVE "YUNUS EMRE     " TO IDX-NAME.
-           MOVE "AKTAS          " TO IDX-SURNAME.
-           MOVE 19971001 TO IDX-DATE.
-           MOVE ZEROS TO IDX-BALANCE.
-           MOVE WS-SUB-UID TO IDX-ID.
-           WRITE IDX-REC.
-           MOVE "-writ-rc:" TO WS-COMMENT-1
-           MOVE "KAYIT EKLENDI." TO WS-COMMENT-2.
+           PERFORM H700-VALIDATE-DATE.
+           IF WS-SUB-EXC = ZEROS
+              MOVE 0 TO WS-EXC-LOOKUP
+           ELSE
+              MOVE WS-SUB-EXC TO WS-EXC-LOOKUP
+           END-IF.
+           PERFORM H600-VALIDATE-EXC.
+           IF NOT DATE-IS-VALID
+              MOVE 90 TO WS-SUB-RC
+              MOVE "-writ-rc:" TO WS-COMMENT-1
+              MOVE "KAYIT EKLENEMEDI - GECERSIZ TARIH." TO WS-COMMENT-2
+           ELSE
+              IF NOT EXC-IS-VALID
+                 MOVE 92 TO WS-SUB-RC
+                 MOVE "-writ-rc:" TO WS-COMMENT-1
+                 MOVE "KAYIT EKLENEMEDI - GECERSIZ ISTISNA KODU."
+                      TO WS-COMMENT-2
+              ELSE
+                 MOVE WS-EXC-LOOKUP TO IDX-EXC
+                 MOVE WS-FNAME-TO TO IDX-NAME
+                 MOVE WS-LNAME-TO TO IDX-SURNAME
+                 MOVE WS-SUB-DATE TO IDX-DATE
+                 MOVE WS-SUB-BALANCE TO IDX-BALANCE
+                 MOVE WS-SUB-UID TO IDX-ID
+                 WRITE IDX-REC
+                 MOVE ST-IDXFILE TO WS-SUB-RC
+                 MOVE "-writ-rc:" TO WS-COMMENT-1
+                 STRING "KAYIT EKLENDI. IST:" DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-EXC-FOUND-DESC)
+                             DELIMITED BY SIZE
+                        INTO WS-COMMENT-2
+              END-IF
+           END-IF.
        H220-END. EXIT.
 
        H230-DELETE.
            DELETE IDX-FILE.
+           MOVE ST-IDXFILE TO WS-SUB-RC.
            MOVE "-delt-rc:" TO WS-COMMENT-1
            MOVE "KAYIT SILINDI." TO WS-COMMENT-2.
        H230-END. EXIT.
 
        H240-UPDATE.
-             MOVE SPACES TO WS-FNAME-TO.
-             MOVE 1 TO WS-INDEX-1.
-             MOVE 0 TO WS-INDEX-0.
-             MOVE IDX-NAME TO WS-FNAME-FROM
-             MOVE IDX-SURNAME TO WS-LNAME-FROM
-             PERFORM VARYING WS-INDEX-0 FROM 1 BY 1
-                UNTIL WS-INDEX-0 > LENGTH OF WS-FNAME-FROM
-                IF WS-FNAME-FROM (WS-INDEX-0:1) = ' '
-                   CONTINUE
-                ELSE
-                    MOVE WS-FNAME-FROM (WS-INDEX-0:1) TO
-                                    WS-FNAME-TO (WS-INDEX-1:1)
-                    ADD 1 TO WS-INDEX-1
-                END-IF
-           END-PERFORM.
-           MOVE WS-LNAME-FROM TO WS-LNAME-TO.
-           INSPECT WS-LNAME-TO REPLACING ALL 'E' BY 'I'.
-           INSPECT WS-LNAME-TO REPLACING ALL 'A' BY 'E'.
-           MOVE WS-LNAME-TO TO IDX-SURNAME. 
-           MOVE WS-FNAME-TO TO IDX-NAME.
-           REWRITE IDX-REC.
-           MOVE "-updt-rc:" TO WS-COMMENT-1
-              STRING "KAYIT GUNCELLENDI." DELIMITED BY SIZE
-                     WS-FNAME-FROM DELIMITED BY SIZE
+           MOVE 'Y' TO WS-DATE-VALID-SW.
+           MOVE 'N' TO WS-EXC-UPDT-REJ-SW.
+           IF WS-SUB-DATE NOT = ZEROS
+              PERFORM H700-VALIDATE-DATE
+           END-IF.
+           IF NOT DATE-IS-VALID
+              MOVE 90 TO WS-SUB-RC
+              MOVE "-updt-rc:" TO WS-COMMENT-1
+              MOVE "KAYIT GUNCELLENMEDI - GECERSIZ TARIH." TO
+                   WS-COMMENT-2
+           ELSE
+           MOVE IDX-NAME TO WS-FNAME-FROM
+           MOVE IDX-SURNAME TO WS-LNAME-FROM
+           MOVE IDX-BALANCE TO WS-BAL-FROM
+           MOVE IDX-EXC TO WS-EXC-FROM
+           MOVE 1 TO WS-CMT-PTR
+           STRING "KAYIT GUNCELLENDI." DELIMITED BY SIZE
+                  INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+           IF WS-FNAME-TO NOT = SPACES
+              MOVE WS-FNAME-TO TO IDX-NAME
+              STRING " AD:" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-FNAME-FROM) DELIMITED BY SIZE
+                     ">" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-FNAME-TO) DELIMITED BY SIZE
+                     INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+           END-IF
+           IF WS-LNAME-TO NOT = SPACES
+              MOVE WS-LNAME-TO TO IDX-SURNAME
+              STRING " SOY:" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-LNAME-FROM) DELIMITED BY SIZE
+                     ">" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-LNAME-TO) DELIMITED BY SIZE
+                     INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+           END-IF
+           IF WS-SUB-BALANCE NOT = -1
+              MOVE WS-SUB-BALANCE TO IDX-BALANCE
+              MOVE WS-SUB-BALANCE TO WS-BAL-TO
+              STRING " BAK:" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BAL-FROM) DELIMITED BY SIZE
                      ">" DELIMITED BY SIZE
-                     WS-FNAME-TO DELIMITED BY SIZE
-                     "|" DELIMITED BY SIZE
-                     WS-LNAME-FROM DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BAL-TO) DELIMITED BY SIZE
+                     INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+           END-IF
+           IF WS-SUB-EXC NOT = -1
+              MOVE WS-SUB-EXC TO WS-EXC-LOOKUP
+              PERFORM H600-VALIDATE-EXC
+              IF EXC-IS-VALID
+                 MOVE WS-SUB-EXC TO IDX-EXC
+                 MOVE WS-SUB-EXC TO WS-EXC-TO
+                 STRING " IST:" DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-EXC-FROM) DELIMITED BY SIZE
+                        ">" DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-EXC-TO) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-EXC-FOUND-DESC)
+                             DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+              ELSE
+                 MOVE 'Y' TO WS-EXC-UPDT-REJ-SW
+                 STRING " IST-RED:" DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-EXC-FROM) DELIMITED BY SIZE
+                        INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+              END-IF
+           END-IF
+           IF WS-SUB-DATE NOT = ZEROS
+              MOVE IDX-DATE TO WS-DATE-FROM
+              MOVE WS-SUB-DATE TO IDX-DATE
+              MOVE WS-SUB-DATE TO WS-DATE-TO
+              STRING " TAR:" DELIMITED BY SIZE
+                     WS-DATE-FROM DELIMITED BY SIZE
                      ">" DELIMITED BY SIZE
-                     WS-LNAME-TO DELIMITED BY SIZE
-                     INTO WS-COMMENT-2.
+                     WS-DATE-TO DELIMITED BY SIZE
+                     INTO WS-COMMENT-2 WITH POINTER WS-CMT-PTR
+           END-IF
+           REWRITE IDX-REC
+           IF EXC-UPDATE-REJECTED
+              MOVE 92 TO WS-SUB-RC
+           ELSE
+              MOVE ST-IDXFILE TO WS-SUB-RC
+           END-IF
+           MOVE "-updt-rc:" TO WS-COMMENT-1
+           END-IF.
        H240-END. EXIT.
 
+       H250-POST.
+           MOVE IDX-BALANCE TO WS-BAL-FROM
+           COMPUTE WS-BAL-NEW = IDX-BALANCE + WS-SUB-BALANCE
+           MOVE WS-BAL-NEW TO WS-BAL-TO
+           IF WS-BAL-NEW < ZEROS
+              MOVE 91 TO WS-SUB-RC
+              MOVE "-post-rc:" TO WS-COMMENT-1
+              STRING "KAYIT REDDEDILDI - BAKIYE NEGATIF OLAMAZ:"
+                     DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BAL-FROM) DELIMITED BY SIZE
+                     ">" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BAL-TO) DELIMITED BY SIZE
+                     INTO WS-COMMENT-2
+           ELSE
+              MOVE WS-BAL-NEW TO IDX-BALANCE
+              REWRITE IDX-REC
+              MOVE ST-IDXFILE TO WS-SUB-RC
+              MOVE "-post-rc:" TO WS-COMMENT-1
+              STRING "BAKIYE GUNCELLENDI:" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BAL-FROM) DELIMITED BY SIZE
+                     ">" DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BAL-TO) DELIMITED BY SIZE
+                     INTO WS-COMMENT-2
+           END-IF.
+       H250-END. EXIT.
+
+       H600-VALIDATE-EXC.
+           MOVE 'N' TO WS-EXC-VALID-SW.
+           MOVE SPACES TO WS-EXC-FOUND-DESC.
+           PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > 7
+              IF WS-EXC-CODE (WS-EXC-IDX) = WS-EXC-LOOKUP
+                 MOVE 'Y' TO WS-EXC-VALID-SW
+                 MOVE WS-EXC-DESC (WS-EXC-IDX) TO WS-EXC-FOUND-DESC
+                 MOVE 8 TO WS-EXC-IDX
+              END-IF
+           END-PERFORM.
+       H600-END. EXIT.
+
+       H700-VALIDATE-DATE.
+           MOVE WS-SUB-DATE TO WS-DATE-NUM.
+           MOVE 'Y' TO WS-DATE-VALID-SW.
+           IF WS-DT-CENT NOT = 0 AND WS-DT-CENT NOT = 1
+              MOVE 'N' TO WS-DATE-VALID-SW
+           END-IF.
+           IF DATE-IS-VALID
+              IF WS-DT-MM < 1 OR WS-DT-MM > 12
+                 MOVE 'N' TO WS-DATE-VALID-SW
+              END-IF
+           END-IF.
+           IF DATE-IS-VALID
+              COMPUTE WS-YEAR-FULL =
+                      1900 + (WS-DT-CENT * 100) + WS-DT-YY
+              MOVE WS-DAYS-IN-MONTH (WS-DT-MM) TO WS-MAX-DAY
+              IF WS-DT-MM = 2
+                 AND FUNCTION MOD (WS-YEAR-FULL, 4) = 0
+                 AND (FUNCTION MOD (WS-YEAR-FULL, 100) NOT = 0
+                      OR FUNCTION MOD (WS-YEAR-FULL, 400) = 0)
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              IF WS-DT-DD < 1 OR WS-DT-DD > WS-MAX-DAY
+                 MOVE 'N' TO WS-DATE-VALID-SW
+              END-IF
+           END-IF.
+       H700-END. EXIT.
+
        H800-INVALID-KEY.
+           IF WS-SUB-WRITE
+              MOVE 93 TO WS-SUB-RC
+           ELSE
+              MOVE ST-IDXFILE TO WS-SUB-RC
+           END-IF.
            IF WS-SUB-READ
               MOVE "-read-rc:" TO WS-COMMENT-1
               MOVE "KAYIT BULUNAMADI." TO WS-COMMENT-2
            END-IF.
            IF WS-SUB-WRITE
               MOVE "-writ-rc:" TO WS-COMMENT-1
-              MOVE "KAYIT EKLENEMEDI" TO WS-COMMENT-2
+              MOVE "KAYIT EKLENEMEDI - KAYIT ZATEN MEVCUT."
+                   TO WS-COMMENT-2
            END-IF.
            IF WS-SUB-DELETE
               MOVE "-delt-rc:" TO WS-COMMENT-1
@@ -153,6 +349,10 @@
               MOVE "-updt-rc:" TO WS-COMMENT-1
               MOVE "KAYIT BULUNAMADI." TO WS-COMMENT-2
            END-IF.
+           IF WS-SUB-POST
+              MOVE "-post-rc:" TO WS-COMMENT-1
+              MOVE "KAYIT BULUNAMADI." TO WS-COMMENT-2
+           END-IF.
        H800-END. EXIT.
 
        H999-PROGRAM-EXIT.
