@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  IDXLIST.
+       AUTHOR. YUNUS EMRE AKTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           STATUS ST-IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS SEQUENTIAL
+                           RECORD KEY IDX-KEY.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                           STATUS RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-FILE.
+       01 IDX-REC.
+           03 IDX-KEY.
+                05 IDX-ID             PIC S9(5) COMP-3.
+           03 IDX-EXC                 PIC S9(3) COMP.
+           03 IDX-NAME                PIC X(15).
+           03 IDX-SURNAME             PIC X(15).
+           03 IDX-DATE                PIC S9(7) COMP-3.
+           03 IDX-BALANCE             PIC S9(15) COMP-3.
+
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC.
+           03 RPT-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+           03 ST-IDXFILE              PIC 9(02).
+              88 ST-IDXFILE-OK          VALUE 00 97.
+              88 ST-IDXFILE-EOF         VALUE 10.
+           03 RPT-ST                  PIC 9(02).
+              88 RPT-SUCCESS             VALUE 00.
+           03 WS-RUN-TOTAL            PIC S9(15) COMP-3 VALUE ZEROS.
+           03 WS-REC-COUNT            PIC 9(07) VALUE ZEROS.
+           03 WS-ID-DISP              PIC ----9.
+           03 WS-EXC-DISP             PIC ---9.
+           03 WS-DATE-DISP            PIC 9(07).
+           03 WS-BAL-DISP             PIC -(15)9.
+           03 WS-TOTAL-DISP           PIC -(15)9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-PROCESS UNTIL ST-IDXFILE-EOF
+           PERFORM H900-TRAILER
+           PERFORM H999-PROGRAM-EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           IF NOT ST-IDXFILE-OK
+              DISPLAY "IDX-FILE OPEN ERROR: " ST-IDXFILE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+              DISPLAY "RPT-FILE OPEN ERROR: " RPT-ST
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ IDX-FILE.
+           IF NOT ST-IDXFILE-OK AND NOT ST-IDXFILE-EOF
+              DISPLAY "IDX-FILE READ ERROR: " ST-IDXFILE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           ADD 1 TO WS-REC-COUNT
+           ADD IDX-BALANCE TO WS-RUN-TOTAL
+           MOVE IDX-ID TO WS-ID-DISP
+           MOVE IDX-EXC TO WS-EXC-DISP
+           MOVE IDX-DATE TO WS-DATE-DISP
+           MOVE IDX-BALANCE TO WS-BAL-DISP
+           MOVE WS-RUN-TOTAL TO WS-TOTAL-DISP
+           STRING WS-ID-DISP      DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-EXC-DISP     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  IDX-NAME        DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  IDX-SURNAME     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-DATE-DISP    DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-BAL-DISP     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-TOTAL-DISP   DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-REC.
+           READ IDX-FILE.
+       H200-END. EXIT.
+
+       H900-TRAILER.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-TOTAL-DISP TO WS-BAL-DISP
+           STRING "TOPLAM KAYIT:" DELIMITED BY SIZE
+                  WS-REC-COUNT    DELIMITED BY SIZE
+                  " TOPLAM BAKIYE:" DELIMITED BY SIZE
+                  WS-BAL-DISP     DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-REC.
+       H900-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE RPT-FILE.
+           DISPLAY 'PROGRAM IS TERMINATED'
+           STOP RUN.
+       H999-END. EXIT.
