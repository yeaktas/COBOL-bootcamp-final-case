@@ -0,0 +1,25 @@
+      *****************************************************
+      *  IDX-EXC EXCEPTION CODE REFERENCE TABLE
+      *  USED BY FINALSUB H220-WRITE / H240-UPDATE TO
+      *  VALIDATE AN INCOMING EXCEPTION CODE AND LOOK UP
+      *  ITS DESCRIPTION FOR WS-COMMENT-2.
+      *****************************************************
+       01 WS-EXC-TABLE-DATA.
+           05 FILLER PIC X(33) VALUE
+              '000NO EXCEPTION - STANDARD ACCT '.
+           05 FILLER PIC X(33) VALUE
+              '100DORMANT ACCOUNT               '.
+           05 FILLER PIC X(33) VALUE
+              '200FROZEN - LEGAL HOLD           '.
+           05 FILLER PIC X(33) VALUE
+              '300KYC REVIEW PENDING            '.
+           05 FILLER PIC X(33) VALUE
+              '400CREDIT WATCH                  '.
+           05 FILLER PIC X(33) VALUE
+              '948LEGACY MIGRATION RECORD       '.
+           05 FILLER PIC X(33) VALUE
+              '999CLOSED ACCOUNT                '.
+       01 WS-EXC-TABLE REDEFINES WS-EXC-TABLE-DATA.
+           05 WS-EXC-ENTRY OCCURS 7 TIMES.
+              10 WS-EXC-CODE       PIC 9(03).
+              10 WS-EXC-DESC       PIC X(30).
