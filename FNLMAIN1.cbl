@@ -11,16 +11,45 @@
                              STATUS OUT-ST.
            SELECT INP-FILE   ASSIGN INPFILE
                              STATUS INP-ST.
+           SELECT REJ-FILE   ASSIGN REJFILE
+                             STATUS REJ-ST.
+           SELECT RST-FILE   ASSIGN RSTFILE
+                             ORGANIZATION SEQUENTIAL
+                             STATUS RST-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
-           03 OUT-FINAL      PIC X(140).
+           03 OUT-FINAL      PIC X(220).
 
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            05 INP-OPRT       PIC X(01).
            05 INP-UID        PIC 9(05).
+           05 INP-NAME       PIC X(15).
+           05 INP-SURNAME    PIC X(15).
+           05 INP-DATE       PIC 9(07).
+           05 INP-BALANCE    PIC S9(15).
+           05 INP-EXC        PIC S9(03).
+
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           05 REJ-RAW        PIC X(61).
+           05 REJ-REASON     PIC X(40).
+
+       FD  RST-FILE RECORDING MODE F.
+       01  RST-REC.
+           05 RST-UID              PIC 9(05).
+           05 RST-COUNT            PIC 9(07).
+           05 RST-CNT-READ         PIC 9(07).
+           05 RST-CNT-WRITE        PIC 9(07).
+           05 RST-CNT-DELETE       PIC 9(07).
+           05 RST-CNT-UPDATE       PIC 9(07).
+           05 RST-CNT-POST         PIC 9(07).
+           05 RST-CNT-APPLIED      PIC 9(07).
+           05 RST-CNT-INVALID-KEY  PIC 9(07).
+           05 RST-CNT-VALIDATION   PIC 9(07).
+           05 RST-CNT-REJECTED     PIC 9(07).
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -30,27 +59,60 @@
            05 INP-ST                PIC 9(2).
               88 INP-EOF                   VALUE 10.
               88 INP-SUCCESS               VALUE 00.
+           05 REJ-ST                PIC 9(2).
+              88 REJ-SUCCESS               VALUE 00.
+           05 RST-ST                PIC 9(2).
+              88 RST-SUCCESS               VALUE 00.
+              88 RST-EOF                   VALUE 10.
+           05 WS-FILES-OPEN         PIC X(1) VALUE 'N'.
+              88 ALL-FILES-OPEN            VALUE 'Y'.
+           05 WS-RST-OPEN           PIC X(1) VALUE 'N'.
+              88 RST-IS-OPEN               VALUE 'Y'.
+           05 WS-NORMAL-COMPLETION  PIC X(1) VALUE 'N'.
+              88 RUN-COMPLETED-OK          VALUE 'Y'.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1.
+           05 WS-RESTART-UID        PIC 9(05) VALUE ZEROS.
+           05 WS-RESTART-COUNT      PIC 9(07) VALUE ZEROS.
+           05 WS-SKIP-COUNT         PIC 9(07) VALUE ZEROS.
            05 WS-OPT-TYPE           PIC 9(1).
-              88 OPT-VALID                 VALUE 1 THRU 4.
+              88 OPT-VALID                 VALUE 1 THRU 5.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC        PIC 9(1).
                  88 WS-READ            VALUE 1.
                  88 WS-WRITE           VALUE 2.
                  88 WS-DELETE          VALUE 3.
                  88 WS-UPDATE          VALUE 4.
+                 88 WS-POST            VALUE 5.
               07 WS-SUB-UID         PIC 9(5).
               07 WS-SUB-RC          PIC 9(2).
+                 88 WS-RC-OK           VALUE 00 97.
+                 88 WS-RC-VALIDATION   VALUE 90 91 92.
               07 WS-COMMENT-1       PIC X(09).
-              07 WS-COMMENT-2       PIC X(95).
+              07 WS-COMMENT-2       PIC X(200).
               07 WS-FNAME-FROM      PIC X(15).
               07 WS-FNAME-TO        PIC X(15).
               07 WS-LNAME-FROM      PIC X(15).
               07 WS-LNAME-TO        PIC X(15).
-           05 WS-SUB-DATA           PIC X(140).
+              07 WS-SUB-DATE        PIC 9(07).
+              07 WS-SUB-BALANCE     PIC S9(15).
+              07 WS-SUB-EXC         PIC S9(03).
+           05 WS-SUB-DATA           PIC X(220).
+           05 WS-TOTALS.
+              07 WS-CNT-READ           PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-WRITE          PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-DELETE         PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-UPDATE         PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-POST           PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-APPLIED        PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-INVALID-KEY    PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-VALIDATION     PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-REJECTED       PIC 9(07) VALUE ZEROS.
+              07 WS-CNT-TOTAL          PIC 9(07) VALUE ZEROS.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
            PERFORM H200-PROCESS UNTIL INP-EOF
+           MOVE 'Y' TO WS-NORMAL-COMPLETION
            PERFORM H999-PROGRAM-EXIT.
 
        H100-OPEN-FILES.
@@ -59,18 +121,73 @@
                DISPLAY 'INPUT DOES NOT OPENED'
                PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT OUT-FILE.
+           PERFORM H150-RESTART-INIT.
+           IF WS-RESTART-COUNT > 0
+                OPEN EXTEND OUT-FILE
+           ELSE
+                OPEN OUTPUT OUT-FILE
+           END-IF.
            IF NOT OUT-SUCCESS
                DISPLAY 'OUTFILE DOES NOT OPENED'
                PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF WS-RESTART-COUNT > 0
+                OPEN EXTEND REJ-FILE
+           ELSE
+                OPEN OUTPUT REJ-FILE
+           END-IF.
+           IF NOT REJ-SUCCESS
+               DISPLAY 'REJFILE DOES NOT OPENED'
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-FILES-OPEN.
            READ INP-FILE.
            IF NOT INP-SUCCESS
                 DISPLAY 'INPUT DOES NOT OPENED'
                 PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF WS-RESTART-COUNT > 0
+                MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+                PERFORM WS-SKIP-COUNT TIMES
+                     READ INP-FILE
+                     IF NOT INP-SUCCESS
+                          EXIT PERFORM
+                     END-IF
+                END-PERFORM
+                MOVE WS-RESTART-COUNT TO WS-CNT-TOTAL
+                DISPLAY 'RESUMING FROM CHECKPOINT UID ' WS-RESTART-UID
+                        ' COUNT ' WS-RESTART-COUNT
+           END-IF.
        H100-END. EXIT.
 
+       H150-RESTART-INIT.
+           OPEN INPUT RST-FILE.
+           IF RST-SUCCESS
+                READ RST-FILE
+                PERFORM UNTIL RST-EOF
+                     MOVE RST-UID             TO WS-RESTART-UID
+                     MOVE RST-COUNT           TO WS-RESTART-COUNT
+                     MOVE RST-CNT-READ        TO WS-CNT-READ
+                     MOVE RST-CNT-WRITE       TO WS-CNT-WRITE
+                     MOVE RST-CNT-DELETE      TO WS-CNT-DELETE
+                     MOVE RST-CNT-UPDATE      TO WS-CNT-UPDATE
+                     MOVE RST-CNT-POST        TO WS-CNT-POST
+                     MOVE RST-CNT-APPLIED     TO WS-CNT-APPLIED
+                     MOVE RST-CNT-INVALID-KEY TO WS-CNT-INVALID-KEY
+                     MOVE RST-CNT-VALIDATION  TO WS-CNT-VALIDATION
+                     MOVE RST-CNT-REJECTED    TO WS-CNT-REJECTED
+                     READ RST-FILE
+                END-PERFORM
+                CLOSE RST-FILE
+           END-IF.
+           OPEN EXTEND RST-FILE.
+           IF RST-SUCCESS
+                MOVE 'Y' TO WS-RST-OPEN
+           ELSE
+                DISPLAY 'RSTFILE DOES NOT OPENED'
+           END-IF.
+       H150-END. EXIT.
+
        H200-PROCESS.
            MOVE SPACES TO WS-COMMENT-1
            MOVE SPACES TO WS-COMMENT-2
@@ -78,6 +195,9 @@
            MOVE SPACES TO WS-FNAME-TO
            MOVE SPACES TO WS-LNAME-FROM
            MOVE SPACES TO WS-LNAME-TO
+           MOVE ZEROS   TO WS-SUB-DATE
+           MOVE ZEROS   TO WS-SUB-BALANCE
+           MOVE ZEROS   TO WS-SUB-EXC
            EVALUATE INP-OPRT
                 WHEN 'R'
                      SET WS-READ TO TRUE
@@ -87,19 +207,63 @@
                      SET WS-DELETE TO TRUE
                 WHEN 'U'
                      SET WS-UPDATE TO TRUE
+                WHEN 'P'
+                     SET WS-POST TO TRUE
                 WHEN OTHER
                      MOVE 0 TO WS-SUB-FUNC
            END-EVALUATE.
            MOVE WS-SUB-FUNC TO WS-OPT-TYPE.
            IF OPT-VALID
-                MOVE INP-UID TO WS-SUB-UID
+                MOVE INP-UID     TO WS-SUB-UID
+                MOVE INP-NAME    TO WS-FNAME-TO
+                MOVE INP-SURNAME TO WS-LNAME-TO
+                MOVE INP-DATE    TO WS-SUB-DATE
+                MOVE INP-BALANCE TO WS-SUB-BALANCE
+                MOVE INP-EXC     TO WS-SUB-EXC
                 MOVE SPACES  TO WS-SUB-DATA
                 MOVE ZEROS   TO WS-SUB-RC
                 CALL WS-SUBPROG USING WS-SUB-AREA
                 PERFORM H300-WRITE-OUTFILE
                 MOVE WS-SUB-DATA TO OUT-FINAL
                 WRITE OUT-REC
-           END-IF.   
+                EVALUATE TRUE
+                     WHEN WS-READ    ADD 1 TO WS-CNT-READ
+                     WHEN WS-WRITE   ADD 1 TO WS-CNT-WRITE
+                     WHEN WS-DELETE  ADD 1 TO WS-CNT-DELETE
+                     WHEN WS-UPDATE  ADD 1 TO WS-CNT-UPDATE
+                     WHEN WS-POST    ADD 1 TO WS-CNT-POST
+                END-EVALUATE
+                EVALUATE TRUE
+                     WHEN WS-RC-OK
+                          ADD 1 TO WS-CNT-APPLIED
+                     WHEN WS-RC-VALIDATION
+                          ADD 1 TO WS-CNT-VALIDATION
+                     WHEN OTHER
+                          ADD 1 TO WS-CNT-INVALID-KEY
+                END-EVALUATE
+           ELSE
+                MOVE INP-REC TO REJ-RAW
+                MOVE "GECERSIZ ISLEM KODU (INP-OPRT)" TO REJ-REASON
+                WRITE REJ-REC
+                ADD 1 TO WS-CNT-REJECTED
+           END-IF.
+           ADD 1 TO WS-CNT-TOTAL
+           IF RST-IS-OPEN
+                AND FUNCTION MOD(WS-CNT-TOTAL, WS-CHECKPOINT-INTERVAL)
+                    = 0
+                MOVE INP-UID            TO RST-UID
+                MOVE WS-CNT-TOTAL       TO RST-COUNT
+                MOVE WS-CNT-READ        TO RST-CNT-READ
+                MOVE WS-CNT-WRITE       TO RST-CNT-WRITE
+                MOVE WS-CNT-DELETE      TO RST-CNT-DELETE
+                MOVE WS-CNT-UPDATE      TO RST-CNT-UPDATE
+                MOVE WS-CNT-POST        TO RST-CNT-POST
+                MOVE WS-CNT-APPLIED     TO RST-CNT-APPLIED
+                MOVE WS-CNT-INVALID-KEY TO RST-CNT-INVALID-KEY
+                MOVE WS-CNT-VALIDATION  TO RST-CNT-VALIDATION
+                MOVE WS-CNT-REJECTED    TO RST-CNT-REJECTED
+                WRITE RST-REC
+           END-IF.
            MOVE SPACES TO WS-SUB-DATA
            READ INP-FILE.
        H200-END. EXIT.
@@ -113,9 +277,57 @@
                   INTO WS-SUB-DATA.
        H300-END. EXIT.       
 
+       H900-SUMMARY.
+           DISPLAY "===== FNLMAIN1 CONTROL TOTALS ====="
+           DISPLAY "TOPLAM ISLEM      : " WS-CNT-TOTAL
+           DISPLAY "OKUMA  (READ)     : " WS-CNT-READ
+           DISPLAY "EKLEME (WRITE)    : " WS-CNT-WRITE
+           DISPLAY "SILME  (DELETE)   : " WS-CNT-DELETE
+           DISPLAY "GUNCEL (UPDATE)   : " WS-CNT-UPDATE
+           DISPLAY "BAKIYE (POST)     : " WS-CNT-POST
+           DISPLAY "UYGULANAN         : " WS-CNT-APPLIED
+           DISPLAY "GECERSIZ ANAHTAR  : " WS-CNT-INVALID-KEY
+           DISPLAY "DOGRULAMA HATASI  : " WS-CNT-VALIDATION
+           DISPLAY "GECERSIZ ISLEM KODU:" WS-CNT-REJECTED
+           MOVE SPACES TO OUT-FINAL
+           STRING "TRAILER-TOTAL:" DELIMITED BY SIZE
+                  WS-CNT-TOTAL     DELIMITED BY SIZE
+                  " READ:"         DELIMITED BY SIZE
+                  WS-CNT-READ      DELIMITED BY SIZE
+                  " WRITE:"        DELIMITED BY SIZE
+                  WS-CNT-WRITE     DELIMITED BY SIZE
+                  " DELETE:"       DELIMITED BY SIZE
+                  WS-CNT-DELETE    DELIMITED BY SIZE
+                  " UPDATE:"       DELIMITED BY SIZE
+                  WS-CNT-UPDATE    DELIMITED BY SIZE
+                  " POST:"         DELIMITED BY SIZE
+                  WS-CNT-POST      DELIMITED BY SIZE
+                  " APPLIED:"      DELIMITED BY SIZE
+                  WS-CNT-APPLIED   DELIMITED BY SIZE
+                  " INVKEY:"       DELIMITED BY SIZE
+                  WS-CNT-INVALID-KEY DELIMITED BY SIZE
+                  " VALFAIL:"      DELIMITED BY SIZE
+                  WS-CNT-VALIDATION  DELIMITED BY SIZE
+                  " REJ:"          DELIMITED BY SIZE
+                  WS-CNT-REJECTED  DELIMITED BY SIZE
+                  INTO OUT-FINAL
+           WRITE OUT-REC.
+       H900-END. EXIT.
+
        H999-PROGRAM-EXIT.
+           IF ALL-FILES-OPEN
+                PERFORM H900-SUMMARY
+           END-IF.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
+           IF RST-IS-OPEN
+                CLOSE RST-FILE
+                IF RUN-COMPLETED-OK
+                     OPEN OUTPUT RST-FILE
+                     CLOSE RST-FILE
+                END-IF
+           END-IF.
            DISPLAY 'PROGRAM IS TERMINATED'
            STOP RUN.
        H999-END. EXIT.
